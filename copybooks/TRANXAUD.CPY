@@ -0,0 +1,15 @@
+      ******************************************************************
+      * TRANXAUD - SUBMODULE audit log record                          *
+      * One entry is written for every transaction SUBMODULE receives, *
+      * whatever the outcome, so the audit trail survives past the job *
+      * log.                                                           *
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP         PIC X(21).
+           05 AUDIT-CALLING-PROGRAM   PIC X(08).
+           05 AUDIT-ACCOUNT-NUMBER    PIC X(10).
+           05 AUDIT-TYPE              PIC X(02).
+           05 AUDIT-AMOUNT            PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE.
+           05 AUDIT-EFF-DATE          PIC 9(08).
+           05 AUDIT-STATUS-CODE       PIC 9(02).
