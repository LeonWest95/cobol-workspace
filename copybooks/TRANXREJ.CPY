@@ -0,0 +1,18 @@
+      ******************************************************************
+      * TRANXREJ - SUBMODULE reject record                             *
+      * Written whenever a transaction fails format validation, along  *
+      * with a reason code explaining why it was rejected.             *
+      ******************************************************************
+       01 REJECT-RECORD.
+           05 REJECT-TIMESTAMP        PIC X(21).
+           05 REJECT-CALLING-PROGRAM  PIC X(08).
+           05 REJECT-ACCOUNT-NUMBER   PIC X(10).
+           05 REJECT-TYPE             PIC X(02).
+           05 REJECT-AMOUNT           PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE.
+           05 REJECT-EFF-DATE         PIC 9(08).
+           05 REJECT-REASON-CODE      PIC 9(02).
+      *        10 = invalid account number (not numeric)
+      *        20 = invalid transaction type
+      *        30 = invalid amount (not numeric)
+      *        40 = invalid effective date
