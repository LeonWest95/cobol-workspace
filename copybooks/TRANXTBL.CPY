@@ -0,0 +1,15 @@
+      ******************************************************************
+      * TRANXTBL - table of transactions for the SUBMODULE-TABLE entry *
+      * point, so high-volume callers can process many transactions   *
+      * in a single CALL instead of one call per transaction.          *
+      ******************************************************************
+       01 TRANX-TABLE.
+           05 TRANX-TABLE-COUNT       PIC 9(04).
+           05 TRANX-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON TRANX-TABLE-COUNT.
+               10 TRANX-TBL-ACCOUNT-NUMBER PIC X(10).
+               10 TRANX-TBL-TYPE           PIC X(02).
+               10 TRANX-TBL-AMOUNT         PIC S9(9)V99
+                       SIGN IS TRAILING SEPARATE.
+               10 TRANX-TBL-EFF-DATE       PIC 9(08).
+               10 TRANX-TBL-STATUS         PIC 9(02).
