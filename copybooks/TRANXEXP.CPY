@@ -0,0 +1,12 @@
+      ******************************************************************
+      * TRANXEXP - downstream export feed record                       *
+      * Fixed-width feed of every transaction SUBMODULE successfully   *
+      * processed, picked up by the reporting team's downstream system. *
+      ******************************************************************
+       01 EXPORT-RECORD.
+           05 EXPORT-ACCOUNT-NUMBER   PIC X(10).
+           05 EXPORT-TYPE             PIC X(02).
+           05 EXPORT-AMOUNT           PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE.
+           05 EXPORT-EFF-DATE         PIC 9(08).
+           05 EXPORT-PROCESS-DATE     PIC 9(08).
