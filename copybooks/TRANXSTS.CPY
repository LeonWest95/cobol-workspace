@@ -0,0 +1,7 @@
+      ******************************************************************
+      * TRANXSTS - shared SUBMODULE processing status code             *
+      ******************************************************************
+       01 TRANX-STATUS-CODE           PIC 9(02).
+           88 TRANX-STATUS-SUCCESS    VALUE 00.
+           88 TRANX-STATUS-REJECTED   VALUE 90.
+           88 TRANX-STATUS-FAILURE    VALUE 99.
