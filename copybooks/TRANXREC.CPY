@@ -0,0 +1,11 @@
+      ******************************************************************
+      * TRANXREC - shared transaction record layout                   *
+      * Used by SUBMODULE and all of its callers so every program     *
+      * agrees on the same field definitions.                         *
+      ******************************************************************
+       01 TRANX-RECORD.
+           05 TRANX-ACCOUNT-NUMBER    PIC X(10).
+           05 TRANX-TYPE              PIC X(02).
+           05 TRANX-AMOUNT            PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE.
+           05 TRANX-EFF-DATE          PIC 9(08).
