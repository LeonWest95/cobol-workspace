@@ -0,0 +1,11 @@
+      ******************************************************************
+      * TRANXCHK - TRANBTCH checkpoint record                          *
+      * Written periodically during the batch run so the job can be    *
+      * restarted from the last checkpoint instead of record one.      *
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-RECORD-COUNT PIC 9(09).
+           05 CHECKPOINT-LAST-ACCOUNT PIC X(10).
+           05 CHECKPOINT-SUCCESS-COUNT PIC 9(09).
+           05 CHECKPOINT-REJECT-COUNT PIC 9(09).
+           05 CHECKPOINT-FIRST-ACCOUNT PIC X(10).
