@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANBTCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANX-IN-FILE ASSIGN TO "TRANXIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "TRANCHK"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "TRANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANX-IN-FILE
+           RECORDING MODE IS F.
+           COPY TRANXREC.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY TRANXCHK.
+       FD  CONTROL-REPORT-FILE.
+       01 REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY TRANXSTS.
+           COPY TRANXTBL.
+       01 WS-CALLING-PROGRAM-ID       PIC X(08) VALUE 'TRANBTCH'.
+       01 WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 WS-EOF                  VALUE 'Y'.
+       01 WS-CHECKPOINT-EOF-SWITCH    PIC X(01) VALUE 'N'.
+           88 WS-CHECKPOINT-EOF       VALUE 'Y'.
+       01 WS-CHECKPOINT-FILE-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-CHECKPOINT-FILE-OPEN VALUE 'Y'.
+       01 WS-BATCH-SIZE               PIC 9(04) VALUE 50.
+       01 WS-BATCH-IDX                PIC 9(04) VALUE ZERO.
+       01 WS-RESTART-COUNT            PIC 9(09) VALUE ZERO.
+       01 WS-RECORDS-PROCESSED        PIC 9(09) VALUE ZERO.
+       01 WS-SUCCESS-COUNT            PIC 9(09) VALUE ZERO.
+       01 WS-REJECT-COUNT             PIC 9(09) VALUE ZERO.
+       01 WS-FIRST-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01 WS-LAST-ACCOUNT-NUMBER      PIC X(10) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BATCHES UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN
+          .
+
+       1000-INITIALIZE.
+           PERFORM 1100-DETERMINE-RESTART-POINT
+           OPEN INPUT TRANX-IN-FILE
+           PERFORM 1200-SKIP-TO-RESTART-POINT
+           PERFORM 2100-READ-NEXT-RECORD
+           IF NOT WS-EOF
+               PERFORM 1300-PRIME-FIRST-RECORD
+           END-IF
+          .
+
+       1100-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL WS-CHECKPOINT-EOF
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CHECKPOINT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CHECKPOINT-LAST-ACCOUNT TO
+                           WS-LAST-ACCOUNT-NUMBER
+                       MOVE CHECKPOINT-FIRST-ACCOUNT TO
+                           WS-FIRST-ACCOUNT-NUMBER
+                       MOVE CHECKPOINT-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                       MOVE CHECKPOINT-REJECT-COUNT TO WS-REJECT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'TRANBTCH: RESTARTING AFTER RECORD '
+                   WS-RESTART-COUNT
+           END-IF
+          .
+
+       1200-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ TRANX-IN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+               ADD 1 TO WS-RECORDS-PROCESSED
+           END-PERFORM
+          .
+
+      *    The first CALL made into SUBMODULE in any run unit must be a
+      *    CALL to the literal "SUBMODULE" itself, never directly to the
+      *    "SUBMODULE-TABLE" entry point: GnuCOBOL's dynamic CALL
+      *    resolves a literal by locating a module file matching that
+      *    literal, and it only learns about a secondary ENTRY point
+      *    after the module has already been loaded under its primary
+      *    name. Priming with the first input record (a real record,
+      *    not a throwaway one) loads the module and is itself useful
+      *    work, so nothing is wasted.
+       1300-PRIME-FIRST-RECORD.
+           PERFORM 2050-TRACK-ACCOUNT
+
+           CALL 'SUBMODULE' USING TRANX-RECORD, TRANX-STATUS-CODE,
+               WS-CALLING-PROGRAM-ID
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF TRANX-STATUS-SUCCESS
+               ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           DISPLAY 'TRANBTCH: ACCOUNT ' WS-LAST-ACCOUNT-NUMBER
+               ' STATUS ' TRANX-STATUS-CODE
+
+           PERFORM 2210-WRITE-CHECKPOINT-RECORD
+           PERFORM 2100-READ-NEXT-RECORD
+          .
+
+       2000-PROCESS-BATCHES.
+           MOVE ZERO TO TRANX-TABLE-COUNT
+
+           PERFORM UNTIL WS-EOF OR TRANX-TABLE-COUNT = WS-BATCH-SIZE
+               ADD 1 TO TRANX-TABLE-COUNT
+               PERFORM 2050-TRACK-ACCOUNT
+               MOVE TRANX-ACCOUNT-NUMBER TO
+                   TRANX-TBL-ACCOUNT-NUMBER(TRANX-TABLE-COUNT)
+               MOVE TRANX-TYPE TO
+                   TRANX-TBL-TYPE(TRANX-TABLE-COUNT)
+               MOVE TRANX-AMOUNT TO
+                   TRANX-TBL-AMOUNT(TRANX-TABLE-COUNT)
+               MOVE TRANX-EFF-DATE TO
+                   TRANX-TBL-EFF-DATE(TRANX-TABLE-COUNT)
+               PERFORM 2100-READ-NEXT-RECORD
+           END-PERFORM
+
+           IF TRANX-TABLE-COUNT > ZERO
+               CALL 'SUBMODULE-TABLE' USING TRANX-TABLE,
+                   TRANX-STATUS-CODE, WS-CALLING-PROGRAM-ID
+               PERFORM 2070-TALLY-BATCH-RESULTS
+               PERFORM 2210-WRITE-CHECKPOINT-RECORD
+           END-IF
+          .
+
+       2050-TRACK-ACCOUNT.
+           MOVE TRANX-ACCOUNT-NUMBER TO WS-LAST-ACCOUNT-NUMBER
+           IF WS-FIRST-ACCOUNT-NUMBER = SPACES
+               MOVE WS-LAST-ACCOUNT-NUMBER TO WS-FIRST-ACCOUNT-NUMBER
+           END-IF
+          .
+
+       2070-TALLY-BATCH-RESULTS.
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > TRANX-TABLE-COUNT
+               MOVE TRANX-TBL-STATUS(WS-BATCH-IDX) TO TRANX-STATUS-CODE
+               ADD 1 TO WS-RECORDS-PROCESSED
+               IF TRANX-STATUS-SUCCESS
+                   ADD 1 TO WS-SUCCESS-COUNT
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+
+               DISPLAY 'TRANBTCH: ACCOUNT '
+                   TRANX-TBL-ACCOUNT-NUMBER(WS-BATCH-IDX)
+                   ' STATUS ' TRANX-TBL-STATUS(WS-BATCH-IDX)
+           END-PERFORM
+          .
+
+       2100-READ-NEXT-RECORD.
+           READ TRANX-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+          .
+
+      *    Written unconditionally after every commit (the single primed
+      *    record, or one full batch) rather than on any interval, since
+      *    1200-SKIP-TO-RESTART-POINT trusts the checkpoint's record
+      *    count as "safe to skip" on restart -- any interval gate
+      *    coarser than the commit granularity leaves a window of
+      *    already-committed records the checkpoint doesn't know about
+      *    yet, which a restart then re-feeds into SUBMODULE, duplicating
+      *    their audit/export entries.
+       2210-WRITE-CHECKPOINT-RECORD.
+           IF NOT WS-CHECKPOINT-FILE-OPEN
+               OPEN EXTEND CHECKPOINT-FILE
+               SET WS-CHECKPOINT-FILE-OPEN TO TRUE
+           END-IF
+
+           MOVE WS-RECORDS-PROCESSED   TO CHECKPOINT-RECORD-COUNT
+           MOVE WS-LAST-ACCOUNT-NUMBER TO CHECKPOINT-LAST-ACCOUNT
+           MOVE WS-FIRST-ACCOUNT-NUMBER TO CHECKPOINT-FIRST-ACCOUNT
+           MOVE WS-SUCCESS-COUNT       TO CHECKPOINT-SUCCESS-COUNT
+           MOVE WS-REJECT-COUNT        TO CHECKPOINT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+          .
+
+       9000-TERMINATE.
+           CLOSE TRANX-IN-FILE
+           PERFORM 9100-RESET-CHECKPOINT
+           PERFORM 9200-WRITE-CONTROL-REPORT
+          .
+
+       9100-RESET-CHECKPOINT.
+           IF WS-CHECKPOINT-FILE-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+          .
+
+       9200-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT-FILE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TRANBTCH CONTROL REPORT' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS IN    : ' DELIMITED BY SIZE
+               WS-RECORDS-PROCESSED DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS OUT   : ' DELIMITED BY SIZE
+               WS-SUCCESS-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS REJECT: ' DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'FIRST ACCOUNT : ' DELIMITED BY SIZE
+               WS-FIRST-ACCOUNT-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LAST ACCOUNT  : ' DELIMITED BY SIZE
+               WS-LAST-ACCOUNT-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE CONTROL-REPORT-FILE
+
+           DISPLAY 'TRANBTCH CONTROL REPORT'
+           DISPLAY '  RECORDS IN     : ' WS-RECORDS-PROCESSED
+           DISPLAY '  RECORDS OUT    : ' WS-SUCCESS-COUNT
+           DISPLAY '  RECORDS REJECT : ' WS-REJECT-COUNT
+           DISPLAY '  FIRST ACCOUNT  : ' WS-FIRST-ACCOUNT-NUMBER
+           DISPLAY '  LAST ACCOUNT   : ' WS-LAST-ACCOUNT-NUMBER
+          .
+
+       END PROGRAM TRANBTCH.
