@@ -1,15 +1,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBMODULE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "TRANAUD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO "TRANREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL EXPORT-FILE ASSIGN TO "TRANEXP"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY TRANXAUD.
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY TRANXREJ.
+       FD  EXPORT-FILE
+           RECORDING MODE IS F.
+           COPY TRANXEXP.
+       WORKING-STORAGE SECTION.
+           COPY TRANXREC REPLACING LEADING ==TRANX==
+               BY ==WS-WORK-TRANX==.
+       01 WS-AUDIT-FILE-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-FILE-OPEN      VALUE 'Y'.
+       01 WS-REJECT-FILE-SWITCH       PIC X(01) VALUE 'N'.
+           88 WS-REJECT-FILE-OPEN     VALUE 'Y'.
+       01 WS-EXPORT-FILE-SWITCH       PIC X(01) VALUE 'N'.
+           88 WS-EXPORT-FILE-OPEN     VALUE 'Y'.
+       01 WS-REJECT-REASON-CODE       PIC 9(02) VALUE ZERO.
+       01 WS-TABLE-IDX                PIC 9(04) VALUE ZERO.
+       01 WS-TABLE-HAD-REJECT-SWITCH  PIC X(01) VALUE 'N'.
+           88 WS-TABLE-HAD-REJECT     VALUE 'Y'.
        LINKAGE SECTION.
-       01 ZAHL PIC X(100).
-       PROCEDURE DIVISION USING ZAHL.
-      *    Dieses Modul muss mit cobc -m kompiliert werden
-           DISPLAY "Übergebene Zahl: " ZAHL
+           COPY TRANXREC.
+           COPY TRANXSTS.
+       01 SUBM-CALLING-PROGRAM-ID     PIC X(08).
+           COPY TRANXTBL.
+       PROCEDURE DIVISION USING TRANX-RECORD, TRANX-STATUS-CODE,
+           SUBM-CALLING-PROGRAM-ID.
+       0000-MAIN-PROCESS.
+           MOVE TRANX-RECORD TO WS-WORK-TRANX-RECORD
 
-           DISPLAY "TEST"
+           PERFORM 5000-PROCESS-ONE-TRANX
 
-           MOVE SPACES TO ZAHL
+           INITIALIZE TRANX-RECORD
+
+           GOBACK
+          .
+
+       1000-VALIDATE-TRANX-RECORD.
+           MOVE ZERO TO WS-REJECT-REASON-CODE
+
+           IF WS-WORK-TRANX-ACCOUNT-NUMBER NOT NUMERIC
+               MOVE 10 TO WS-REJECT-REASON-CODE
+           ELSE IF WS-WORK-TRANX-TYPE <> 'DB' AND
+                   WS-WORK-TRANX-TYPE <> 'CR'
+               MOVE 20 TO WS-REJECT-REASON-CODE
+           ELSE IF WS-WORK-TRANX-AMOUNT NOT NUMERIC
+               MOVE 30 TO WS-REJECT-REASON-CODE
+           ELSE IF WS-WORK-TRANX-EFF-DATE NOT NUMERIC
+               MOVE 40 TO WS-REJECT-REASON-CODE
+           END-IF
+          .
+
+       2000-PROCESS-VALID-TRANX.
+           SET TRANX-STATUS-SUCCESS TO TRUE
+
+           DISPLAY "Übergebene Zahl: " WS-WORK-TRANX-ACCOUNT-NUMBER
+
+           PERFORM 4000-WRITE-EXPORT-RECORD
+          .
+
+       3000-REJECT-TRANX.
+           SET TRANX-STATUS-REJECTED TO TRUE
+
+           IF NOT WS-REJECT-FILE-OPEN
+               OPEN EXTEND REJECT-FILE
+               SET WS-REJECT-FILE-OPEN TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE       TO REJECT-TIMESTAMP
+           MOVE SUBM-CALLING-PROGRAM-ID     TO REJECT-CALLING-PROGRAM
+           MOVE WS-WORK-TRANX-ACCOUNT-NUMBER TO REJECT-ACCOUNT-NUMBER
+           MOVE WS-WORK-TRANX-TYPE          TO REJECT-TYPE
+           MOVE WS-WORK-TRANX-AMOUNT        TO REJECT-AMOUNT
+           MOVE WS-WORK-TRANX-EFF-DATE      TO REJECT-EFF-DATE
+           MOVE WS-REJECT-REASON-CODE       TO REJECT-REASON-CODE
+           WRITE REJECT-RECORD
+          .
+
+       4000-WRITE-EXPORT-RECORD.
+           IF NOT WS-EXPORT-FILE-OPEN
+               OPEN EXTEND EXPORT-FILE
+               SET WS-EXPORT-FILE-OPEN TO TRUE
+           END-IF
+
+           MOVE WS-WORK-TRANX-ACCOUNT-NUMBER TO EXPORT-ACCOUNT-NUMBER
+           MOVE WS-WORK-TRANX-TYPE           TO EXPORT-TYPE
+           MOVE WS-WORK-TRANX-AMOUNT         TO EXPORT-AMOUNT
+           MOVE WS-WORK-TRANX-EFF-DATE       TO EXPORT-EFF-DATE
+           MOVE FUNCTION CURRENT-DATE(1:8)   TO EXPORT-PROCESS-DATE
+           WRITE EXPORT-RECORD
+          .
+
+       8000-WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-FILE
+               SET WS-AUDIT-FILE-OPEN TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE       TO AUDIT-TIMESTAMP
+           MOVE SUBM-CALLING-PROGRAM-ID     TO AUDIT-CALLING-PROGRAM
+           MOVE WS-WORK-TRANX-ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE WS-WORK-TRANX-TYPE          TO AUDIT-TYPE
+           MOVE WS-WORK-TRANX-AMOUNT        TO AUDIT-AMOUNT
+           MOVE WS-WORK-TRANX-EFF-DATE      TO AUDIT-EFF-DATE
+           MOVE TRANX-STATUS-CODE           TO AUDIT-STATUS-CODE
+           WRITE AUDIT-RECORD
+          .
+
+       5000-PROCESS-ONE-TRANX.
+           PERFORM 1000-VALIDATE-TRANX-RECORD
+
+           IF WS-REJECT-REASON-CODE = ZERO
+               PERFORM 2000-PROCESS-VALID-TRANX
+           ELSE
+               PERFORM 3000-REJECT-TRANX
+           END-IF
+
+           PERFORM 8000-WRITE-AUDIT-RECORD
+          .
+
+       ENTRY "SUBMODULE-TABLE" USING TRANX-TABLE, TRANX-STATUS-CODE,
+           SUBM-CALLING-PROGRAM-ID.
+       9000-TABLE-MAIN-PROCESS.
+           IF TRANX-TABLE-COUNT < 1 OR TRANX-TABLE-COUNT > 500
+               SET TRANX-STATUS-FAILURE TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-TABLE-HAD-REJECT-SWITCH
+
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > TRANX-TABLE-COUNT
+               MOVE TRANX-TBL-ACCOUNT-NUMBER(WS-TABLE-IDX)
+                   TO WS-WORK-TRANX-ACCOUNT-NUMBER
+               MOVE TRANX-TBL-TYPE(WS-TABLE-IDX)
+                   TO WS-WORK-TRANX-TYPE
+               MOVE TRANX-TBL-AMOUNT(WS-TABLE-IDX)
+                   TO WS-WORK-TRANX-AMOUNT
+               MOVE TRANX-TBL-EFF-DATE(WS-TABLE-IDX)
+                   TO WS-WORK-TRANX-EFF-DATE
+
+               PERFORM 5000-PROCESS-ONE-TRANX
+
+               MOVE TRANX-STATUS-CODE TO TRANX-TBL-STATUS(WS-TABLE-IDX)
+               IF NOT TRANX-STATUS-SUCCESS
+                   SET WS-TABLE-HAD-REJECT TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-TABLE-HAD-REJECT
+               SET TRANX-STATUS-REJECTED TO TRUE
+           ELSE
+               SET TRANX-STATUS-SUCCESS TO TRUE
+           END-IF
 
            GOBACK
           .
