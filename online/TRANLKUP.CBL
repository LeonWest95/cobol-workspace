@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANLKUP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY TRANXREC.
+           COPY TRANXSTS.
+       01 WS-CALLING-PROGRAM-ID       PIC X(08) VALUE 'TRANLKUP'.
+       01 WS-ANOTHER-SWITCH           PIC X(01) VALUE 'Y'.
+           88 WS-ANOTHER              VALUE 'Y' 'y'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM UNTIL NOT WS-ANOTHER
+               PERFORM 1000-ACCEPT-TRANX
+               PERFORM 2000-LOOKUP-TRANX
+               PERFORM 3000-ASK-ANOTHER
+           END-PERFORM
+           STOP RUN
+          .
+
+       1000-ACCEPT-TRANX.
+           INITIALIZE TRANX-RECORD
+           DISPLAY 'ENTER ACCOUNT NUMBER (10 CHARS): '
+           ACCEPT TRANX-ACCOUNT-NUMBER
+           DISPLAY 'ENTER TRANSACTION TYPE (DB/CR): '
+           ACCEPT TRANX-TYPE
+           DISPLAY 'ENTER AMOUNT (SIGN9(9)V99, E.G. 00000010050+): '
+           ACCEPT TRANX-AMOUNT
+           DISPLAY 'ENTER EFFECTIVE DATE (CCYYMMDD): '
+           ACCEPT TRANX-EFF-DATE
+          .
+
+       2000-LOOKUP-TRANX.
+           CALL 'SUBMODULE' USING TRANX-RECORD, TRANX-STATUS-CODE,
+               WS-CALLING-PROGRAM-ID
+
+           IF TRANX-STATUS-SUCCESS
+               DISPLAY 'RESULT: ACCEPTED (STATUS ' TRANX-STATUS-CODE ')'
+           ELSE IF TRANX-STATUS-REJECTED
+               DISPLAY 'RESULT: REJECTED (STATUS ' TRANX-STATUS-CODE ')'
+           ELSE
+               DISPLAY 'RESULT: FAILED (STATUS ' TRANX-STATUS-CODE ')'
+           END-IF
+          .
+
+       3000-ASK-ANOTHER.
+           DISPLAY 'ANOTHER LOOKUP? (Y/N): '
+           ACCEPT WS-ANOTHER-SWITCH
+          .
+
+       END PROGRAM TRANLKUP.
